@@ -17,6 +17,21 @@
       *>-----Declaração dos recursos externos
        input-output Section.
        file-control.
+           select optional arq-sorteios assign to "SORTEIOS.DAT"
+               organization is line sequential
+               file status is ws-fs-sorteios.
+           select optional arq-sessoes assign to "SESSOES.LOG"
+               organization is line sequential
+               file status is ws-fs-sessoes.
+           select optional arq-checkpoint assign to "CHECKPOINT.DAT"
+               organization is line sequential
+               file status is ws-fs-checkpoint.
+           select optional arq-apostas assign to "APOSTAS.DAT"
+               organization is line sequential
+               file status is ws-fs-apostas.
+           select optional arq-parametros assign to "PARAMETROS.DAT"
+               organization is line sequential
+               file status is ws-fs-parametros.
        i-O-control.
 
       *>Declaração de variáveis
@@ -26,6 +41,33 @@
       *>----Variaveis de arquivos
        File Section.
 
+       FD  arq-sorteios.
+       01  reg-sorteio                             pic x(150).
+
+       FD  arq-sessoes.
+       01  reg-sessao                              pic x(150).
+
+       FD  arq-checkpoint.
+       01  reg-checkpoint.
+           05 reg-chk-modalidade                   pic 9(01).
+           05 reg-chk-faixa-max                    pic 9(02).
+           05 reg-chk-qtd-dezenas                  pic 9(02).
+           05 reg-chk-contador                     pic 9(09).
+           05 reg-chk-semente                      pic 9(08).
+
+       FD  arq-apostas.
+       01  reg-aposta.
+           05 reg-apt-num occurs 10 times          pic 9(02).
+
+       FD  arq-parametros.
+       01  reg-parametros.
+           05 reg-par-opcao-menu                   pic 9(01).
+           05 reg-par-modalidade                   pic 9(01).
+           05 reg-par-semente-fixa                 pic x(01).
+           05 reg-par-semente                      pic 9(08).
+           05 reg-par-freq-simulacoes               pic 9(05).
+           05 reg-par-num occurs 10 times           pic 9(02).
+
 
       *>----Variaveis de trabalho
        working-storage section.
@@ -39,12 +81,20 @@
            05 ws-semente1                         pic 9(08).
            05 ws-num-random                       pic 9(01)v9999.
            05 ws-num-sorteio                      pic 9(02).
-           05 ws-num1-sort1                       pic 9(02).
-           05 ws-num2-sort2                       pic 9(02).
-           05 ws-num3-sort3                       pic 9(02).
-           05 ws-num4-sort4                       pic 9(02).
-           05 ws-num5-sort5                       pic 9(02).
-           05 ws-num6-sort6                       pic 9(02).
+
+       01 ws-dezenas-sorteadas.
+           05 ws-dezena occurs 15 times           pic 9(02).
+
+       01 ws-modalidade                           pic 9(01).
+       01 ws-modalidade-nome                      pic x(12).
+       77 ws-faixa-max                            pic 9(02).
+       77 ws-qtd-dezenas                          pic 9(02).
+       77 ws-idx-dezena                           pic 9(02).
+       77 ws-idx-cmp                              pic 9(02).
+       77 ws-sorteio-feito                        pic x(01)  value "N".
+
+       77 ws-resp-semente-fixa                    pic x(01).
+       77 ws-usar-semente-fixa                    pic x(01)  value "N".
 
        01 ws-relogio.
            05 ws-hora                             pic 9(02).
@@ -64,13 +114,76 @@
            05 ws-num9                              pic 9(02) value 1.
            05 ws-num10                             pic 9(02) value 1.
 
+       01 ws-numeros-tab redefines ws-numeros.
+           05 ws-num-tab occurs 10 times           pic 9(02).
+
+       77 ws-idx-num                              pic 9(02).
+       77 ws-idx-num-cmp                          pic 9(02).
 
        77 ws-ind                                  pic 9(01).
        77 ws-num-aposta                           pic 9(02).
+       77 ws-qtd-acertos-sena                     pic 9(02).
+       77 ws-cont-quadra                          pic 9(09).
+       77 ws-cont-quina                           pic 9(09).
+       77 ws-cont-sena                            pic 9(09).
        77 ws-tentativa                            pic 9(02).
        77 ws-controle                             pic 9(02).
        77 ws-contador                             pic 9(09).
 
+       77 ws-fs-sorteios                          pic x(02).
+       77 ws-idx-campo                            pic 9(03).
+       01 ws-linha-sorteio                        pic x(150).
+
+       77 ws-fs-sessoes                           pic x(02).
+       01 ws-linha-sessao                         pic x(150).
+
+       77 ws-fs-checkpoint                        pic x(02).
+       77 ws-resp-checkpoint                      pic x(01).
+       77 ws-checkpoint-intervalo                 pic 9(05) value 500.
+       77 ws-chk-valido                           pic x(01).
+
+       01 ws-checkpoint-reg.
+           05 ws-chk-modalidade                   pic 9(01).
+           05 ws-chk-faixa-max                     pic 9(02).
+           05 ws-chk-qtd-dezenas                   pic 9(02).
+           05 ws-chk-contador                      pic 9(09).
+           05 ws-chk-semente                       pic 9(08).
+
+       77 ws-fs-apostas                           pic x(02).
+       77 ws-idx-cartao                           pic 9(02).
+       77 ws-cont-cartoes                         pic 9(05).
+       77 ws-acertos-cartao                       pic 9(02).
+
+       01 ws-cartao.
+           05 ws-cartao-num occurs 10 times       pic 9(02).
+
+       77 ws-opcao-menu                           pic x(01).
+
+       77 ws-fs-parametros                        pic x(02).
+       77 ws-fs-parametros-lida                    pic x(02).
+       77 ws-modo-batch                           pic x(01)  value "N".
+       77 ws-parametros-invalidos                 pic x(01)  value "N".
+
+       01 ws-parametros-reg.
+           05 ws-par-opcao-menu                   pic 9(01).
+           05 ws-par-modalidade                   pic 9(01).
+           05 ws-par-semente-fixa                 pic x(01).
+           05 ws-par-semente                      pic 9(08).
+           05 ws-par-freq-simulacoes               pic 9(05).
+           05 ws-par-num occurs 10 times           pic 9(02).
+
+       01 ws-freq-tab.
+           05 ws-freq-num  occurs 80 times        pic 9(09).
+           05 ws-freq-marc occurs 80 times         pic 9(01).
+
+       77 ws-freq-simulacoes                      pic 9(05).
+       77 ws-freq-contador                        pic 9(05).
+       77 ws-freq-valido                          pic 9(01).
+       77 ws-freq-i                               pic 9(02).
+       77 ws-freq-j                                pic 9(02).
+       77 ws-freq-maior                            pic 9(09).
+       77 ws-freq-pos-maior                        pic 9(02).
+
 
        01 ws-hora-inicio.
            05 ws-hor                               pic 9(02).
@@ -88,6 +201,10 @@
        77 ws-dif-min                               pic 9(02).
        77 ws-dif-seg                               pic 9(02).
 
+       77 ws-tmp-dif-hr                            pic s9(03).
+       77 ws-tmp-dif-min                           pic s9(03).
+       77 ws-tmp-dif-seg                           pic s9(03).
+
       *>----Variaveis para comunicação entre programas
        linkage section.
 
@@ -103,7 +220,37 @@
        procedure Division.
 
            perform 1000-inicializa.
-           perform 2000-processamento.
+           perform 1800-carregar-parametros.
+           if ws-parametros-invalidos = "S"
+               display "Finalizando sem processar devido a PARAMETROS.DAT invalido."
+           else
+           if ws-modo-batch not = "S"
+               perform 1700-perguntar-semente
+               perform 1500-menu-principal
+           end-if
+           evaluate ws-opcao-menu
+               when "2"
+                   if ws-modo-batch not = "S"
+                       perform 1600-menu-modalidade
+                   end-if
+                   perform 5000-relatorio-frequencia
+               when "3"
+                   if ws-modo-batch not = "S"
+                       perform 1600-menu-modalidade
+                   end-if
+                   perform 6000-conferir-cartoes
+               when other
+                   if ws-modo-batch not = "S"
+                       perform 1650-perguntar-checkpoint
+                       if ws-resp-checkpoint = "S"
+                           perform 1660-carregar-checkpoint
+                       else
+                           perform 1600-menu-modalidade
+                       end-if
+                   end-if
+                   perform 2000-processamento
+           end-evaluate
+           end-if
            perform 3000-finaliza.
 
       *>------------------------------------------------------------------------
@@ -114,11 +261,324 @@
 
            move 0 to ws-contador
            move 0 to ws-ind
+           move 0 to ws-cont-quadra
+           move 0 to ws-cont-quina
+           move 0 to ws-cont-sena
+
+           open extend arq-sorteios
+           if ws-fs-sorteios = "35" then
+               open output arq-sorteios
+           end-if
+
+           open extend arq-sessoes
+           if ws-fs-sessoes = "35" then
+               open output arq-sessoes
+           end-if
 
            .
        1000-inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>                        Menu Principal
+      *>------------------------------------------------------------------------
+       1500-menu-principal section.
+
+           display " "
+           display "====================================================="
+           display "===        Desafio Loteria - Menu Principal      ==="
+           display "====================================================="
+           display "===  1 - Jogar (Simulacao de Aposta)              ==="
+           display "===  2 - Relatorio de Frequencia dos Numeros      ==="
+           display "===  3 - Conferir Varios Cartoes (APOSTAS.DAT)    ==="
+           display "====================================================="
+           display "Escolha uma opcao: "
+           accept ws-opcao-menu
+
+           perform until ws-opcao-menu = "1" or ws-opcao-menu = "2"
+                                         or ws-opcao-menu = "3"
+               display "Opcao invalida. Informe 1, 2 ou 3: "
+               accept ws-opcao-menu
+           end-perform
+
+           .
+       1500-menu-principal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                        Menu de Modalidade
+      *>------------------------------------------------------------------------
+       1600-menu-modalidade section.
+
+           display " "
+           display "====================================================="
+           display "===             Escolha a Modalidade              ==="
+           display "====================================================="
+           display "===  1 - Quina       (1 - 80, 05 numeros)         ==="
+           display "===  2 - Lotofacil   (1 - 25, 15 numeros)         ==="
+           display "===  3 - Mega-Sena   (1 - 60, 06 numeros)         ==="
+           display "====================================================="
+           display "Escolha uma opcao: "
+           accept ws-modalidade
+
+           perform until ws-modalidade = 1 or ws-modalidade = 2
+                      or ws-modalidade = 3
+               display "Opcao invalida. Informe 1, 2 ou 3: "
+               accept ws-modalidade
+           end-perform
+
+           evaluate ws-modalidade
+               when 1
+                   move 80             to ws-faixa-max
+                   move 5              to ws-qtd-dezenas
+                   move "Quina"        to ws-modalidade-nome
+               when 2
+                   move 25             to ws-faixa-max
+                   move 15             to ws-qtd-dezenas
+                   move "Lotofacil"    to ws-modalidade-nome
+               when 3
+                   move 60             to ws-faixa-max
+                   move 6              to ws-qtd-dezenas
+                   move "Mega-Sena"    to ws-modalidade-nome
+           end-evaluate
+
+           .
+       1600-menu-modalidade-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                  Checkpoint / Restart de Simulacao
+      *>------------------------------------------------------------------------
+       1650-perguntar-checkpoint section.
+
+           display " "
+           display "Existe um checkpoint de simulacao salvo? Deseja retomar"
+           display "a partir dele, se houver? (S/N): "
+           accept ws-resp-checkpoint
+
+           perform until ws-resp-checkpoint = "S" or ws-resp-checkpoint = "N"
+               display "Opcao invalida. Informe S ou N: "
+               accept ws-resp-checkpoint
+           end-perform
+
+           .
+       1650-perguntar-checkpoint-exit.
+           exit.
+
+       1660-carregar-checkpoint section.
+
+           open input arq-checkpoint
+
+           if ws-fs-checkpoint = "00"
+               read arq-checkpoint into ws-checkpoint-reg
+                   at end
+                       move "10" to ws-fs-checkpoint
+               end-read
+               close arq-checkpoint
+           end-if
+
+           move "N" to ws-chk-valido
+           if ws-fs-checkpoint = "00"
+               evaluate ws-chk-modalidade
+                   when 1
+                   when 2
+                   when 3
+                       move "S" to ws-chk-valido
+               end-evaluate
+           end-if
+
+           if ws-chk-valido = "S"
+               move ws-chk-modalidade   to ws-modalidade
+               move ws-chk-faixa-max    to ws-faixa-max
+               move ws-chk-qtd-dezenas  to ws-qtd-dezenas
+               move ws-chk-contador     to ws-contador
+
+               if ws-usar-semente-fixa = "S"
+                   display "Semente fixa informada pelo operador sera mantida: "
+                           ws-semente
+               else
+                   move ws-chk-semente  to ws-semente
+               end-if
+
+               evaluate ws-modalidade
+                   when 1
+                       move "Quina"        to ws-modalidade-nome
+                   when 2
+                       move "Lotofacil"    to ws-modalidade-nome
+                   when 3
+                       move "Mega-Sena"    to ws-modalidade-nome
+               end-evaluate
+
+               display "Checkpoint carregado: " ws-modalidade-nome
+                       " - retomando do sorteio " ws-contador
+           else
+               display "Nenhum checkpoint valido encontrado. Iniciando nova simulacao."
+               perform 1600-menu-modalidade
+           end-if
+
+           .
+       1660-carregar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                  Semente Fixa / Modo Reprodutivel
+      *>------------------------------------------------------------------------
+       1700-perguntar-semente section.
+
+           display " "
+           display "Deseja utilizar uma semente fixa (modo reprodutivel)? (S/N): "
+           accept ws-resp-semente-fixa
+
+           perform until ws-resp-semente-fixa = "S" or ws-resp-semente-fixa = "N"
+               display "Opcao invalida. Informe S ou N: "
+               accept ws-resp-semente-fixa
+           end-perform
+
+           move ws-resp-semente-fixa to ws-usar-semente-fixa
+
+           if ws-usar-semente-fixa = "S"
+               display "Informe a semente inicial (ate 8 digitos): "
+               accept ws-semente
+           end-if
+
+           .
+       1700-perguntar-semente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                  Modo Batch / Nao Assistido (PARAMETROS.DAT)
+      *>------------------------------------------------------------------------
+       1800-carregar-parametros section.
+
+           open input arq-parametros
+
+           if ws-fs-parametros not = "00" then
+               move "N" to ws-modo-batch
+           else
+               read arq-parametros into ws-parametros-reg
+                   at end
+                       move "10" to ws-fs-parametros
+               end-read
+               move ws-fs-parametros to ws-fs-parametros-lida
+               close arq-parametros
+
+               if ws-fs-parametros-lida not = "00"
+                   move "N" to ws-modo-batch
+               else
+                   move "S" to ws-modo-batch
+
+                   evaluate ws-par-opcao-menu
+                       when 1
+                           move "1" to ws-opcao-menu
+                       when 2
+                           move "2" to ws-opcao-menu
+                       when 3
+                           move "3" to ws-opcao-menu
+                       when other
+                           move "S" to ws-parametros-invalidos
+                           display "PARAMETROS.DAT invalido: opcao de menu "
+                                   ws-par-opcao-menu
+                                   " fora do intervalo 1-3. Execucao batch abortada."
+                   end-evaluate
+
+                   move ws-par-modalidade to ws-modalidade
+                   evaluate ws-modalidade
+                       when 1
+                           move 80             to ws-faixa-max
+                           move 5              to ws-qtd-dezenas
+                           move "Quina"        to ws-modalidade-nome
+                       when 2
+                           move 25             to ws-faixa-max
+                           move 15             to ws-qtd-dezenas
+                           move "Lotofacil"    to ws-modalidade-nome
+                       when 3
+                           move 60             to ws-faixa-max
+                           move 6              to ws-qtd-dezenas
+                           move "Mega-Sena"    to ws-modalidade-nome
+                       when other
+                           move "S" to ws-parametros-invalidos
+                           display "PARAMETROS.DAT invalido: modalidade "
+                                   ws-par-modalidade
+                                   " fora do intervalo 1-3. Execucao batch abortada."
+                   end-evaluate
+
+                   if ws-parametros-invalidos not = "S"
+                       move ws-par-semente-fixa to ws-usar-semente-fixa
+                       if ws-usar-semente-fixa = "S"
+                           move ws-par-semente to ws-semente
+                       end-if
+
+                       move ws-par-freq-simulacoes to ws-freq-simulacoes
+
+                       move ws-par-num (1)  to ws-num1
+                       move ws-par-num (2)  to ws-num2
+                       move ws-par-num (3)  to ws-num3
+                       move ws-par-num (4)  to ws-num4
+                       move ws-par-num (5)  to ws-num5
+                       move ws-par-num (6)  to ws-num6
+                       move ws-par-num (7)  to ws-num7
+                       move ws-par-num (8)  to ws-num8
+                       move ws-par-num (9)  to ws-num9
+                       move ws-par-num (10) to ws-num10
+
+                       if ws-opcao-menu = "1"
+                           perform 1810-validar-numeros-parametros
+                       end-if
+
+                       if ws-parametros-invalidos not = "S"
+                           display "Modo batch: parametros carregados de PARAMETROS.DAT"
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           .
+       1800-carregar-parametros-exit.
+           exit.
+
+      *>==================================
+      *> Valida os numeros apostados vindos de PARAMETROS.DAT
+      *> com as mesmas regras aplicadas na entrada interativa (1-6
+      *> obrigatorios e distintos, 7-10 zero ou distintos)
+      *>==================================
+
+       1810-validar-numeros-parametros section.
+
+           perform varying ws-idx-num from 1 by 1 until ws-idx-num > 10
+               if ws-idx-num <= 6
+                   if ws-num-tab (ws-idx-num) < 1
+                      or ws-num-tab (ws-idx-num) > ws-faixa-max
+                       move "S" to ws-parametros-invalidos
+                   end-if
+               else
+                   if ws-num-tab (ws-idx-num) not = 0
+                      and (ws-num-tab (ws-idx-num) < 1
+                      or ws-num-tab (ws-idx-num) > ws-faixa-max)
+                       move "S" to ws-parametros-invalidos
+                   end-if
+               end-if
+
+               if ws-parametros-invalidos not = "S"
+                   perform varying ws-idx-num-cmp from 1 by 1
+                           until ws-idx-num-cmp >= ws-idx-num
+                       if ws-num-tab (ws-idx-num) not = 0
+                          and ws-num-tab (ws-idx-num) = ws-num-tab (ws-idx-num-cmp)
+                           move "S" to ws-parametros-invalidos
+                       end-if
+                   end-perform
+               end-if
+           end-perform
+
+           if ws-parametros-invalidos = "S"
+               display "PARAMETROS.DAT invalido: numeros apostados fora da "
+                       "faixa 1-" ws-faixa-max " ou duplicados. "
+                       "Execucao batch abortada."
+           end-if
+
+           .
+       1810-validar-numeros-parametros-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>                        Processamento Principal
       *>------------------------------------------------------------------------
@@ -129,8 +589,18 @@
       *>============================================
            move function current-date(9:6) to ws-hora-inicio
 
+           if ws-qtd-dezenas > 10
+               display "A opcao Jogar (aposta de ate 10 numeros) nao suporta "
+                       function trim (ws-modalidade-nome)
+                       ", que sorteia " ws-qtd-dezenas " dezenas."
+               display "Escolha a opcao 2 (Relatorio de Frequencia) ou 3 "
+                       "(Conferir Cartoes) para esta modalidade."
+           else
+           if ws-modo-batch = "S"
+               perform 2100-sorteio-mega-sena
+           else
 
-           display "====================== Mega - Sena ======================"
+           display "====================== " ws-modalidade-nome " ======================"
            display "===                                                   ==="
            display "===            01 02 03 04 05 06 07 08 09 10          ==="
            display "===            11 12 13 14 15 16 17 18 19 20          ==="
@@ -138,76 +608,161 @@
            display "===            31 32 33 34 35 36 37 38 39 40          ==="
            display "===            41 42 43 44 45 46 47 48 49 50          ==="
            display "===            51 52 53 54 55 56 57 58 59 60          ==="
+           display "===            61 62 63 64 65 66 67 68 69 70          ==="
+           display "===            71 72 73 74 75 76 77 78 79 80          ==="
            display "===                                                   ==="
            display "========================================================="
+           display " Numeros validos para esta modalidade: 1 - " ws-faixa-max
 
             *> Informando os números para não ter repetição
 
             display " Informe o primeiro Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num1
+            perform until ws-num1 >= 1 and ws-num1 <= ws-faixa-max
+                display "Numero invalido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num1
+            end-perform
 
             display " Informe o Segundo Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num2
+            perform until ws-num2 >= 1 and ws-num2 <= ws-faixa-max
+                               and ws-num2 <> ws-num1
+                display "Numero invalido ou repetido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num2
+            end-perform
 
             display " Informe o Terceiro Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num3
+            perform until ws-num3 >= 1 and ws-num3 <= ws-faixa-max
+                               and ws-num3 <> ws-num1 and ws-num3 <> ws-num2
+                display "Numero invalido ou repetido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num3
+            end-perform
 
             display " Informe o Quarto Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num4
+            perform until ws-num4 >= 1 and ws-num4 <= ws-faixa-max
+                               and ws-num4 <> ws-num1 and ws-num4 <> ws-num2
+                               and ws-num4 <> ws-num3
+                display "Numero invalido ou repetido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num4
+            end-perform
 
             display " Informe o Quinto Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num5
+            perform until ws-num5 >= 1 and ws-num5 <= ws-faixa-max
+                               and ws-num5 <> ws-num1 and ws-num5 <> ws-num2
+                               and ws-num5 <> ws-num3 and ws-num5 <> ws-num4
+                display "Numero invalido ou repetido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num5
+            end-perform
 
             display " Informe o Sexto Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max
             accept ws-num6
+            perform until ws-num6 >= 1 and ws-num6 <= ws-faixa-max
+                               and ws-num6 <> ws-num1 and ws-num6 <> ws-num2
+                               and ws-num6 <> ws-num3 and ws-num6 <> ws-num4
+                               and ws-num6 <> ws-num5
+                display "Numero invalido ou repetido. Informe um valor de 1 a " ws-faixa-max ": "
+                accept ws-num6
+            end-perform
+
+            move "N" to ws-sorteio-feito
 
             display " Informe o Setimo Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max " (ou 0 para parar)"
             accept ws-num7
+            perform until ws-num7 = 0
+                      or ( ws-num7 >= 1 and ws-num7 <= ws-faixa-max
+                      and  ws-num7 <> ws-num1 and ws-num7 <> ws-num2
+                      and  ws-num7 <> ws-num3 and ws-num7 <> ws-num4
+                      and  ws-num7 <> ws-num5 and ws-num7 <> ws-num6 )
+                display "Numero invalido ou repetido. Informe 1-" ws-faixa-max " ou 0 para parar: "
+                accept ws-num7
+            end-perform
             if ws-num7 = 0 then
                move 0                       to ws-num7
                move 0                       to ws-num8
                move 0                       to ws-num9
                move 0                       to ws-num10
                perform 2100-sorteio-mega-sena
+               move "S"                     to ws-sorteio-feito
             end-if
 
+           if ws-sorteio-feito = "N"
             display " Informe o Oitavo Numero  "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max " (ou 0 para parar)"
             accept ws-num8
+            perform until ws-num8 = 0
+                      or ( ws-num8 >= 1 and ws-num8 <= ws-faixa-max
+                      and  ws-num8 <> ws-num1 and ws-num8 <> ws-num2
+                      and  ws-num8 <> ws-num3 and ws-num8 <> ws-num4
+                      and  ws-num8 <> ws-num5 and ws-num8 <> ws-num6
+                      and  ws-num8 <> ws-num7 )
+                display "Numero invalido ou repetido. Informe 1-" ws-faixa-max " ou 0 para parar: "
+                accept ws-num8
+            end-perform
                if ws-num8 = 0 then
                    move 0                       to ws-num8
                    move 0                       to ws-num9
                    move 0                       to ws-num10
                    perform 2100-sorteio-mega-sena
+                   move "S"                     to ws-sorteio-feito
                end-if
+           end-if
 
+           if ws-sorteio-feito = "N"
             display " Informe o Nono Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max " (ou 0 para parar)"
             accept ws-num9
+            perform until ws-num9 = 0
+                      or ( ws-num9 >= 1 and ws-num9 <= ws-faixa-max
+                      and  ws-num9 <> ws-num1 and ws-num9 <> ws-num2
+                      and  ws-num9 <> ws-num3 and ws-num9 <> ws-num4
+                      and  ws-num9 <> ws-num5 and ws-num9 <> ws-num6
+                      and  ws-num9 <> ws-num7 and ws-num9 <> ws-num8 )
+                display "Numero invalido ou repetido. Informe 1-" ws-faixa-max " ou 0 para parar: "
+                accept ws-num9
+            end-perform
 
                if ws-num9 = 0 then
                    move 0                       to ws-num9
                    move 0                       to ws-num10
                    perform 2100-sorteio-mega-sena
+                   move "S"                     to ws-sorteio-feito
                end-if
+           end-if
 
+           if ws-sorteio-feito = "N"
             display " Informe o Decimo Numero "
-            display " Lembrando que eh de 1 - 60"
+            display " Lembrando que eh de 1 - " ws-faixa-max " (ou 0 para parar)"
             accept ws-num10
+            perform until ws-num10 = 0
+                      or ( ws-num10 >= 1 and ws-num10 <= ws-faixa-max
+                      and  ws-num10 <> ws-num1 and ws-num10 <> ws-num2
+                      and  ws-num10 <> ws-num3 and ws-num10 <> ws-num4
+                      and  ws-num10 <> ws-num5 and ws-num10 <> ws-num6
+                      and  ws-num10 <> ws-num7 and ws-num10 <> ws-num8
+                      and  ws-num10 <> ws-num9 )
+                display "Numero invalido ou repetido. Informe 1-" ws-faixa-max " ou 0 para parar: "
+                accept ws-num10
+            end-perform
 
                if ws-num10 = 0 then
                    move 0                       to ws-num10
-                   perform 2100-sorteio-mega-sena
                end-if
+               perform 2100-sorteio-mega-sena
+               move "S"                     to ws-sorteio-feito
+           end-if
 
-
+           end-if
+           end-if
 
            .
 
@@ -217,50 +772,45 @@
 
        2100-sorteio-mega-sena section.
 
-      *>========================
-      *> Fazer Sorteio Mega-Sena
-      *>=========================
+      *>================================================
+      *> Fazer Sorteio (generico, conforme a modalidade)
+      *>================================================
            move 0 to ws-ind
            perform until ws-ind <> 0
-           move ws-semente to ws-relogio
-           accept ws-semente from time
-
-      *>========= Primeiro Numero =========
-           perform 2200-semente-delay
-           compute ws-num1-sort1 = function random (ws-semente)
-           multiply ws-num1-sort1 by 60 giving ws-num1-sort1
-
-
-      *>======= Segundo Numero =========
-           perform 2200-semente-delay
-           compute ws-num2-sort2 = function random (ws-semente + ws-num1-sort1)
-           multiply ws-num2-sort2 by 60 giving ws-num2-sort2
-
-
-
-      *>======= Terceiro Numero =========
-           perform 2200-semente-delay
-           compute ws-num3-sort3 = function random (ws-semente + ws-num2-sort2)
-           multiply ws-num3-sort3 by 60 giving ws-num3-sort3
-
+           if ws-usar-semente-fixa not = "S"
+               move ws-semente to ws-relogio
+               accept ws-semente from time
+           end-if
 
-      *>======= Quarto Numero =========
-           perform 2200-semente-delay
-           compute ws-num4-sort4 = function random (ws-semente + ws-num3-sort3)
-           multiply ws-num4-sort4 by 60 giving ws-num4-sort4
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
 
+               perform 2200-semente-delay
 
-      *>======= Quinto Numero =========
-           perform 2200-semente-delay
-           compute ws-num5-sort5 = function random (ws-semente + ws-num4-sort4)
-           multiply ws-num5-sort5 by 60 giving ws-num5-sort5
+               if ws-idx-dezena = 1
+                   compute ws-num-random = function random (ws-semente)
+               else
+                   compute ws-num-random =
+                       function random (ws-semente + ws-dezena (ws-idx-dezena - 1))
+               end-if
 
+               multiply ws-num-random by ws-faixa-max
+                       giving ws-dezena (ws-idx-dezena)
+               add 1 to ws-dezena (ws-idx-dezena)
 
+      *>---- redesenha esta dezena se repetir uma ja sorteada ----
+               move 0 to ws-freq-valido
+               perform varying ws-idx-cmp from 1 by 1
+                       until ws-idx-cmp >= ws-idx-dezena
+                   if ws-dezena (ws-idx-cmp) = ws-dezena (ws-idx-dezena)
+                       move 1 to ws-freq-valido
+                   end-if
+               end-perform
+               if ws-freq-valido = 1
+                   subtract 1 from ws-idx-dezena
+               end-if
 
-      *>======= Sexto Numero =========
-           perform 2200-semente-delay
-           compute ws-num6-sort6 = function random (ws-semente + ws-num5-sort5)
-           multiply ws-num6-sort6 by 60 giving ws-num6-sort6
+           end-perform
 
            perform 2300-conferir
 
@@ -279,127 +829,193 @@
 
        2200-semente-delay section.
 
-           perform 10 times
-               accept ws-semente1 from time
-               move ws-semente1 to ws-semente
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
+           if ws-usar-semente-fixa = "S"
+               add 1 to ws-semente
+           else
+               perform 10 times
+                   accept ws-semente1 from time
+                   move ws-semente1 to ws-semente
+                   perform until ws-semente > ws-semente1
+                       accept ws-semente from time
 
+                   end-perform
                end-perform
-           end-perform
+           end-if
            .
        2200-semente-delay-exit.
            exit.
 
+      *>==================================
+      *> Um Sorteio Isolado (para Relatorio de Frequencia)
+      *>==================================
+
+       2150-sortear-uma-vez section.
 
-       2300-conferir section.
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
 
-           if   ws-num1-sort1 <> ws-num2-sort2
-           and  ws-num1-sort1 <> ws-num3-sort3
-           and  ws-num1-sort1 <> ws-num4-sort4
-           and  ws-num1-sort1 <> ws-num5-sort5
-           and  ws-num1-sort1 <> ws-num6-sort6
-           and ws-num1-sort1 <> "0" then
-
-               if   ws-num2-sort2 <> ws-num3-sort3
-               and  ws-num2-sort2 <> ws-num4-sort4
-               and  ws-num2-sort2 <> ws-num5-sort5
-               and  ws-num2-sort2 <> ws-num6-sort6
-               and  ws-num2-sort2 <> "0" then
-
-                   if  ws-num3-sort3 <> ws-num4-sort4
-                   and ws-num3-sort3 <> ws-num5-sort5
-                   and ws-num3-sort3 <> ws-num6-sort6
-                   and ws-num3-sort3 <> "0" then
-                       if   ws-num4-sort4  <> ws-num5-sort5
-                       and  ws-num4-sort4  <> ws-num6-sort6
-                       and  ws-num4-sort4  <> "0" then
-                           if  ws-num5-sort5 <> ws-num6-sort6
-                           and ws-num5-sort5 <> "0" then
-
-                               perform 2400-comparar-aposta
-                               display  ws-num1-sort1 " - " ws-num2-sort2
-                                        " - " ws-num3-sort3 " - " ws-num4-sort4
-                                        " - " ws-num5-sort5 " - " ws-num6-sort6
-                                        " - " ws-contador
-
-                           else
-                               perform 2100-sorteio-mega-sena
-
-                           end-if
+               perform 2200-semente-delay
 
-                       end-if
+               if ws-idx-dezena = 1
+                   compute ws-num-random = function random (ws-semente)
+               else
+                   compute ws-num-random =
+                       function random (ws-semente + ws-dezena (ws-idx-dezena - 1))
+               end-if
+
+               multiply ws-num-random by ws-faixa-max
+                       giving ws-dezena (ws-idx-dezena)
+               add 1 to ws-dezena (ws-idx-dezena)
+
+      *>---- redesenha esta dezena se repetir uma ja sorteada ----
+               move 0 to ws-freq-valido
+               perform varying ws-idx-cmp from 1 by 1
+                       until ws-idx-cmp >= ws-idx-dezena
+                   if ws-dezena (ws-idx-cmp) = ws-dezena (ws-idx-dezena)
+                       move 1 to ws-freq-valido
                    end-if
+               end-perform
+               if ws-freq-valido = 1
+                   subtract 1 from ws-idx-dezena
                end-if
-           end-if
+
+           end-perform
+
+           .
+       2150-sortear-uma-vez-exit.
+           exit.
+
+
+       2300-conferir section.
+
+           perform 2400-comparar-aposta
+           perform 2310-gravar-sorteio-auditoria
+           perform 2420-pontuar-aposta
+
+           display "Modalidade: " ws-modalidade-nome
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               display "  Dezena " ws-idx-dezena " : " ws-dezena (ws-idx-dezena)
+           end-perform
+           display " Sorteio " ws-contador
+
            .
 
        2300-conferir-exit.
            exit.
 
+      *>==================================
+      *> Grava Sorteio no Arquivo de Auditoria
+      *>==================================
+
+       2310-gravar-sorteio-auditoria section.
+
+           move spaces to ws-linha-sorteio
+           move 1 to ws-idx-campo
+           string function trim (ws-modalidade-nome) delimited by size
+                  " - Sorteio " delimited by size
+                  ws-contador delimited by size
+                  " : " delimited by size
+                  into ws-linha-sorteio
+                  with pointer ws-idx-campo
+           end-string
+
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               if ws-idx-dezena > 1
+                   string " - " delimited by size
+                          into ws-linha-sorteio
+                          with pointer ws-idx-campo
+                   end-string
+               end-if
+               string ws-dezena (ws-idx-dezena) delimited by size
+                      into ws-linha-sorteio
+                      with pointer ws-idx-campo
+               end-string
+           end-perform
+
+           string " - Semente " delimited by size
+                  ws-semente delimited by size
+                  into ws-linha-sorteio
+                  with pointer ws-idx-campo
+           end-string
+
+           move ws-linha-sorteio to reg-sorteio
+           write reg-sorteio
+
+           .
+       2310-gravar-sorteio-auditoria-exit.
+           exit.
+
+      *>==================================
+      *> Grava Checkpoint (contador/semente) a cada N sorteios
+      *>==================================
+
+       2320-gravar-checkpoint section.
+
+           move ws-modalidade   to ws-chk-modalidade
+           move ws-faixa-max    to ws-chk-faixa-max
+           move ws-qtd-dezenas  to ws-chk-qtd-dezenas
+           move ws-contador     to ws-chk-contador
+           move ws-semente      to ws-chk-semente
+
+           open output arq-checkpoint
+           move ws-checkpoint-reg to reg-checkpoint
+           write reg-checkpoint
+           close arq-checkpoint
+
+           .
+       2320-gravar-checkpoint-exit.
+           exit.
+
        2400-comparar-aposta section.
 
       *>=================
       *> Testando Aposta
       *>=================
            add 1 to ws-contador
+           move 0 to ws-num-aposta
 
-           if ws-num1-sort1 =  ws-num1 or ws-num1-sort1 = ws-num2
-           or ws-num1-sort1 =  ws-num3 or ws-num1-sort1 = ws-num4
-           or ws-num1-sort1 =  ws-num5 or ws-num1-sort1 = ws-num6
-           or ws-num1-sort1 =  ws-num7 or ws-num1-sort1 = ws-num8
-           or ws-num1-sort1 =  ws-num9 or ws-num1-sort1 = ws-num10 then
-               if ws-num2-sort2 =  ws-num1 or ws-num2-sort2 = ws-num2
-               or ws-num2-sort2 =  ws-num3 or ws-num2-sort2 = ws-num4
-               or ws-num2-sort2 =  ws-num5 or ws-num2-sort2 = ws-num6
-               or ws-num2-sort2 =  ws-num7 or ws-num2-sort2 = ws-num8
-               or ws-num2-sort2 =  ws-num9 or ws-num2-sort2 = ws-num10 then
-
-                   if ws-num3-sort3 =  ws-num1 or ws-num3-sort3 = ws-num2
-                   or ws-num3-sort3 =  ws-num3 or ws-num3-sort3 = ws-num4
-                   or ws-num3-sort3 =  ws-num5 or ws-num3-sort3 = ws-num6
-                   or ws-num3-sort3 =  ws-num7 or ws-num3-sort3 = ws-num8
-                   or ws-num3-sort3 =  ws-num9 or ws-num3-sort3 = ws-num10 then
-
-                       if ws-num4-sort4 =  ws-num1 or ws-num4-sort4 = ws-num2
-                       or ws-num4-sort4 =  ws-num3 or ws-num4-sort4 = ws-num4
-                       or ws-num4-sort4 =  ws-num5 or ws-num4-sort4 = ws-num6
-                       or ws-num4-sort4 =  ws-num7 or ws-num4-sort4 = ws-num8
-                       or ws-num4-sort4 =  ws-num9 or ws-num4-sort4 = ws-num10 then
-
-                           if ws-num5-sort5 =  ws-num1 or ws-num5-sort5 = ws-num2
-                           or ws-num5-sort5 =  ws-num3 or ws-num5-sort5 = ws-num4
-                           or ws-num5-sort5 =  ws-num5 or ws-num5-sort5 = ws-num6
-                           or ws-num5-sort5 =  ws-num7 or ws-num5-sort5 = ws-num8
-                           or ws-num5-sort5 =  ws-num9 or ws-num5-sort5 = ws-num10 then
-
-                               if ws-num6-sort6 =  ws-num1 or ws-num6-sort6 = ws-num2
-                               or ws-num6-sort6 =  ws-num3 or ws-num6-sort6 = ws-num4
-                               or ws-num6-sort6 =  ws-num5 or ws-num6-sort6 = ws-num6
-                               or ws-num6-sort6 =  ws-num7 or ws-num6-sort6 = ws-num8
-                               or ws-num6-sort6 =  ws-num9 or ws-num6-sort6 = ws-num10 then
-                                   display "======== Parabens ====== "
-                                   display "======== Voce Esta Rico ======= "
-
-                                   display ws-num1 " - " ws-num2 " - " ws-num3
-                                           ws-num4 " - " ws-num5 " - " ws-num6
-
-                                   display ws-num1-sort1 " - " ws-num2-sort2 " - " ws-num3-sort3
-                                           ws-num4-sort4 " - " ws-num5-sort5 " - " ws-num6-sort6
-                                   display " Quantidade de Sorteios " ws-contador
-
-
-                                   else
-                                       perform 2100-sorteio-mega-sena
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-               end-if
+           if function mod (ws-contador, ws-checkpoint-intervalo) = 0
+               perform 2320-gravar-checkpoint
            end-if
+
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               if ws-dezena (ws-idx-dezena) = ws-num1  or ws-dezena (ws-idx-dezena) = ws-num2
+               or ws-dezena (ws-idx-dezena) = ws-num3  or ws-dezena (ws-idx-dezena) = ws-num4
+               or ws-dezena (ws-idx-dezena) = ws-num5  or ws-dezena (ws-idx-dezena) = ws-num6
+               or ws-dezena (ws-idx-dezena) = ws-num7  or ws-dezena (ws-idx-dezena) = ws-num8
+               or ws-dezena (ws-idx-dezena) = ws-num9  or ws-dezena (ws-idx-dezena) = ws-num10
+                   add 1 to ws-num-aposta
+               end-if
+           end-perform
+
+           if ws-num-aposta = ws-qtd-dezenas then
+               display "======== Parabens ====== "
+               display "======== Voce Esta Rico ======= "
+
+               display " Numeros Apostados:"
+               perform varying ws-idx-num from 1 by 1
+                       until ws-idx-num > 10
+                   if ws-num-tab (ws-idx-num) > 0
+                       display "  " ws-num-tab (ws-idx-num)
+                   end-if
+               end-perform
+
+               display " Dezenas Sorteadas:"
+               perform varying ws-idx-dezena from 1 by 1
+                       until ws-idx-dezena > ws-qtd-dezenas
+                   display "  " ws-dezena (ws-idx-dezena)
+               end-perform
+               display " Quantidade de Sorteios " ws-contador
+
+               move 1 to ws-ind
+
       *>===============================
       *> Tempo utilizado para acertar
       *>===============================
+               move function current-date(9:6) to ws-hora-final
                perform 2500-temp-utilizado
                display "Voce levou "ws-dif-hr" hrs, "
                display ws-dif-min" min e "
@@ -411,32 +1027,293 @@
 
                display "                          "
                display "Voce Apostou: " ws-contador " Vezes Ate Acertar"
+               display "Semente utilizada: " ws-semente
+
+               display " "
+               display "Resumo de acertos parciais da aposta principal nesta sessao:"
+               display "  Quadra (4 acertos): " ws-cont-quadra
+               display "  Quina  (5 acertos): " ws-cont-quina
+               display "  Sena   (6 acertos): " ws-cont-sena
 
+               perform 2510-gravar-sessao-log
+           end-if
 
            .
 
        2400-comparar-aposta-exit.
            exit.
 
+      *>==================================
+      *> Pontua a Aposta Principal (quadra/quina/sena)
+      *>==================================
+
+       2420-pontuar-aposta section.
+
+           move 0 to ws-qtd-acertos-sena
+
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               if ws-dezena (ws-idx-dezena) = ws-num1 or ws-dezena (ws-idx-dezena) = ws-num2
+               or ws-dezena (ws-idx-dezena) = ws-num3 or ws-dezena (ws-idx-dezena) = ws-num4
+               or ws-dezena (ws-idx-dezena) = ws-num5 or ws-dezena (ws-idx-dezena) = ws-num6
+                   add 1 to ws-qtd-acertos-sena
+               end-if
+           end-perform
+
+           evaluate ws-qtd-acertos-sena
+               when 4
+                   add 1 to ws-cont-quadra
+                   display " Quadra! (4 acertos da aposta principal 1-6)"
+               when 5
+                   add 1 to ws-cont-quina
+                   display " Quina! (5 acertos da aposta principal 1-6)"
+               when 6
+                   add 1 to ws-cont-sena
+                   display " Sena! (6 acertos da aposta principal 1-6)"
+           end-evaluate
+
+           .
+       2420-pontuar-aposta-exit.
+           exit.
+
       *>----------------------calculo do tempo gasto no jogo--------------------------------
 
        2500-temp-utilizado section.
 
-           compute ws-dif-hr  = (ws-hor - ws-hor-fim)
-           compute ws-dif-min = (ws-min - ws-min-fim)
-           compute ws-dif-seg = (ws-seg - ws-seg-fim)
+           compute ws-tmp-dif-seg = ws-seg-fim - ws-seg
+           compute ws-tmp-dif-min = ws-min-fim - ws-min
+           compute ws-tmp-dif-hr  = ws-hor-fim - ws-hor
+
+           if ws-tmp-dif-seg < 0
+               add 60 to ws-tmp-dif-seg
+               subtract 1 from ws-tmp-dif-min
+           end-if
+
+           if ws-tmp-dif-min < 0
+               add 60 to ws-tmp-dif-min
+               subtract 1 from ws-tmp-dif-hr
+           end-if
+
+           if ws-tmp-dif-hr < 0
+               add 24 to ws-tmp-dif-hr
+           end-if
+
+           move ws-tmp-dif-hr  to ws-dif-hr
+           move ws-tmp-dif-min to ws-dif-min
+           move ws-tmp-dif-seg to ws-dif-seg
 
            .
        2500-temp-utilizado-exit.
            exit.
 
+      *>----------------------registro do log de sessao--------------------------------
+
+       2510-gravar-sessao-log section.
+
+           move spaces to ws-linha-sessao
+           move 1 to ws-idx-campo
+           string function trim(ws-modalidade-nome) delimited by size
+                  " - Inicio " delimited by size
+                  ws-hor delimited by size
+                  ":" delimited by size
+                  ws-min delimited by size
+                  ":" delimited by size
+                  ws-seg delimited by size
+                  " - Fim " delimited by size
+                  ws-hor-fim delimited by size
+                  ":" delimited by size
+                  ws-min-fim delimited by size
+                  ":" delimited by size
+                  ws-seg-fim delimited by size
+                  " - Duracao " delimited by size
+                  ws-dif-hr delimited by size
+                  ":" delimited by size
+                  ws-dif-min delimited by size
+                  ":" delimited by size
+                  ws-dif-seg delimited by size
+                  " - Sorteios " delimited by size
+                  ws-contador delimited by size
+                  " - Semente " delimited by size
+                  ws-semente delimited by size
+                  into ws-linha-sessao
+                  with pointer ws-idx-campo
+           end-string
+
+           move ws-linha-sessao to reg-sessao
+           write reg-sessao
+
+           .
+       2510-gravar-sessao-log-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>                  Relatorio de Frequencia (Modo Lote)
+      *>------------------------------------------------------------------------
+       5000-relatorio-frequencia section.
+
+           perform varying ws-freq-j from 1 by 1 until ws-freq-j > ws-faixa-max
+               move 0 to ws-freq-num (ws-freq-j)
+               move 0 to ws-freq-marc (ws-freq-j)
+           end-perform
+
+           if ws-modo-batch not = "S"
+               display " "
+               display "Quantas simulacoes deseja rodar? "
+               accept ws-freq-simulacoes
+           end-if
+
+           if ws-usar-semente-fixa = "S"
+               display "Modo reprodutivel ativo - semente inicial: " ws-semente
+           else
+               display "Modo aleatorio (semente baseada no relogio)."
+           end-if
+
+           move 0 to ws-freq-contador
+           perform until ws-freq-contador >= ws-freq-simulacoes
+
+               perform 2150-sortear-uma-vez
+
+               perform varying ws-idx-dezena from 1 by 1
+                       until ws-idx-dezena > ws-qtd-dezenas
+                   add 1 to ws-freq-num (ws-dezena (ws-idx-dezena))
+               end-perform
+
+               add 1 to ws-freq-contador
+           end-perform
+
+           display " "
+           display "====================================================="
+           display "=== Relatorio de Frequencia - " ws-modalidade-nome
+           display "=== " ws-freq-simulacoes " Sorteios ==="
+           display "Semente final utilizada: " ws-semente
+           display "====================================================="
+
+           perform varying ws-freq-i from 1 by 1 until ws-freq-i > ws-faixa-max
+               perform 5100-imprimir-maior-frequencia
+           end-perform
+
+           .
+       5000-relatorio-frequencia-exit.
+           exit.
+
+       5100-imprimir-maior-frequencia section.
+
+           move 0 to ws-freq-maior
+           move 0 to ws-freq-pos-maior
 
+           perform varying ws-freq-j from 1 by 1 until ws-freq-j > ws-faixa-max
+               if ws-freq-marc (ws-freq-j) = 0
+               and ws-freq-num (ws-freq-j) >= ws-freq-maior
+                   move ws-freq-num (ws-freq-j) to ws-freq-maior
+                   move ws-freq-j               to ws-freq-pos-maior
+               end-if
+           end-perform
+
+           if ws-freq-pos-maior > 0
+               move 1 to ws-freq-marc (ws-freq-pos-maior)
+               display ws-freq-i ") Numero " ws-freq-pos-maior
+                       " - " ws-freq-maior " vezes"
+           end-if
+
+           .
+       5100-imprimir-maior-frequencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>            Conferencia de Multiplos Cartoes (APOSTAS.DAT)
+      *>------------------------------------------------------------------------
+       6000-conferir-cartoes section.
+
+           if ws-qtd-dezenas > 10
+               display "A opcao Conferir Cartoes usa cartoes de ate 10 numeros "
+                       "(APOSTAS.DAT) e nao suporta "
+                       function trim (ws-modalidade-nome)
+                       ", que sorteia " ws-qtd-dezenas " dezenas."
+               display "Nenhum cartao foi conferido."
+           else
+
+           perform 2150-sortear-uma-vez
+
+           display " "
+           display "=== Conferencia de Multiplos Cartoes - " ws-modalidade-nome " ==="
+           display "Sorteio gerado para conferencia:"
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               display "  Dezena " ws-idx-dezena " : " ws-dezena (ws-idx-dezena)
+           end-perform
+           display "Semente utilizada: " ws-semente
+
+           open input arq-apostas
+
+           if ws-fs-apostas not = "00" then
+               display " "
+               display "Arquivo APOSTAS.DAT nao encontrado ou nao pode ser aberto. "
+                       "Nenhum cartao conferido."
+           else
+               move 0 to ws-cont-cartoes
+               display " "
+               perform until ws-fs-apostas = "10"
+                   read arq-apostas into ws-cartao
+                       at end
+                           move "10" to ws-fs-apostas
+                       not at end
+                           add 1 to ws-cont-cartoes
+                           perform 6010-pontuar-cartao
+                   end-read
+               end-perform
+               close arq-apostas
+
+               display " "
+               display "Total de cartoes conferidos: " ws-cont-cartoes
+           end-if
+
+           end-if
+
+           .
+       6000-conferir-cartoes-exit.
+           exit.
+
+       6010-pontuar-cartao section.
+
+           move 0 to ws-acertos-cartao
+
+           perform varying ws-idx-dezena from 1 by 1
+                   until ws-idx-dezena > ws-qtd-dezenas
+               perform varying ws-idx-cartao from 1 by 1 until ws-idx-cartao > 10
+                   if ws-cartao-num (ws-idx-cartao) = ws-dezena (ws-idx-dezena)
+                   and ws-cartao-num (ws-idx-cartao) <> 0
+                       add 1 to ws-acertos-cartao
+                   end-if
+               end-perform
+           end-perform
+
+           display "Cartao " ws-cont-cartoes " - Acertos: " ws-acertos-cartao
+
+           evaluate ws-acertos-cartao
+               when 4
+                   display "   -> Quadra!"
+               when 5
+                   display "   -> Quina!"
+               when 6
+                   display "   -> Sena!"
+           end-evaluate
+
+           if ws-acertos-cartao = ws-qtd-dezenas
+               display "   -> GANHADOR (acertou todas as dezenas sorteadas)!"
+           end-if
+
+           .
+       6010-pontuar-cartao-exit.
+           exit.
 
       *>------------------------------------------------------------------------
       *>                       Finalização
       *>------------------------------------------------------------------------
        3000-finaliza section.
 
+           close arq-sorteios
+           close arq-sessoes
            stop run
            .
        3000-finaliza-exit.
